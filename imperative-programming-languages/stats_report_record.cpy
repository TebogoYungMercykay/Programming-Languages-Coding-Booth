@@ -0,0 +1,35 @@
+      ****************************************************************
+      * Record layouts for the statistics_program summary report.
+      * Several 01-level records share the same FD so the one print
+      * file can carry a title line, a date/page header and any
+      * number of labelled detail lines. Content is MOVEd in by
+      * writeReport - VALUE clauses are not usable on FD items.
+      ****************************************************************
+       01  STATS-REPORT-TITLE-LINE.
+           05  RPT-TITLE-TEXT  PIC X(44).
+           05  FILLER          PIC X(36).
+       01  STATS-REPORT-HEADER-LINE.
+           05  RPT-DATE-LABEL  PIC X(10).
+           05  RPT-RUN-DATE    PIC X(10).
+           05  FILLER          PIC X(4).
+           05  RPT-BATCH-LABEL PIC X(10).
+           05  RPT-BATCH-ID    PIC X(10).
+           05  FILLER          PIC X(20).
+           05  RPT-PAGE-LABEL  PIC X(6).
+           05  RPT-PAGE-NO     PIC ZZ9.
+           05  FILLER          PIC X(7).
+       01  STATS-REPORT-DETAIL-LINE.
+           05  RPT-LABEL       PIC X(30).
+           05  RPT-VALUE       PIC X(15).
+           05  FILLER          PIC X(35).
+       01  STATS-REPORT-TRAILER-LINE.
+           05  RPT-TRL-LABEL   PIC X(30).
+           05  RPT-TRL-VALUE   PIC X(15).
+           05  FILLER          PIC X(35).
+       01  STATS-REPORT-HISTOGRAM-LINE.
+           05  HIST-LABEL        PIC X(20).
+           05  HIST-VALUE        PIC 9.
+           05  FILLER            PIC X(9).
+           05  HIST-COUNT-LABEL  PIC X(10).
+           05  HIST-COUNT        PIC ZZZZ9.
+           05  FILLER            PIC X(35).
