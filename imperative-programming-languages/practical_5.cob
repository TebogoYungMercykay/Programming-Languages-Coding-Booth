@@ -1,56 +1,485 @@
 000100 IDENTIFICATION DIVISION.                                         -- Program metadata
 000200 PROGRAM-ID. statistics_program.                                  -- Program name
-000300 DATA DIVISION.                                                   -- Start of data declaration
-000400 WORKING-STORAGE SECTION.                                         -- Variables available throughout the program
-000500     01  arr             OCCURS 5 TIMES PIC 9.                    -- Array to hold 5 integers
-000600     01  smallest        PIC 9.                                   -- Variable to hold the smallest number
-000700     01  largest         PIC 9.                                   -- Variable to hold the largest number
-000800     01  mode_value      PIC 9.                                   -- Variable to hold the mode
-000900     01  i               PIC 9.                                   -- Loop counter for various loops
-001000     01  j               PIC 9.                                   -- Loop counter for nested loops
-001100     01  COUNTER         PIC 9.                                   -- Counter for mode calculation
-001200     01  max_count       PIC 9.                                   -- Variable to hold the maximum count for mode calculation
-001300 PROCEDURE DIVISION.                                              -- Start of program logic
-001400     PERFORM readData                                             -- Call subroutine to read data
-001500     PERFORM findSmallest                                         -- Call subroutine to find smallest number
-001600     PERFORM findLargest                                          -- Call subroutine to find largest number
-001700     PERFORM findMode                                             -- Call subroutine to find mode
-001800     DISPLAY "Smallest value: " smallest                          -- Display smallest number
-001900     DISPLAY "Largest value: " largest                            -- Display largest number
-002000     DISPLAY "Mode value: " mode_value                            -- Display mode
-002100     STOP RUN.                                                    -- End the program
-002200 readData.                                                        -- Subroutine to read data
-002300     DISPLAY "Enter five integer values: "                        -- Prompt for input
-002400     PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5                    -- Loop to read 5 numbers
-002500         ACCEPT arr(i)                                            -- Read a number into the array
-002600     END-PERFORM.                                                 -- End of loop
-002700 findSmallest.                                                    -- Subroutine to find smallest number
-002800     MOVE arr(1) TO smallest                                      -- Initialize smallest with first number
-002900     PERFORM VARYING i FROM 2 BY 1 UNTIL i > 5                    -- Loop over the rest of the array
-003000         IF arr(i) < smallest                                     -- If current number is smaller than smallest...
-003100             MOVE arr(i) TO smallest                              -- ...then update smallest
-003200         END-IF                                                   -- End of if statement
-003300     END-PERFORM.                                                 -- End of loop
-003400 findLargest.                                                     -- Subroutine to find largest number
-003500     MOVE arr(1) TO largest                                       -- Initialize largest with first number
-003600     PERFORM VARYING i FROM 2 BY 1 UNTIL i > 5                    -- Loop over the rest of the array
-003700         IF arr(i) > largest                                      -- If current number is larger than largest...
-003800             MOVE arr(i) TO largest                               -- ...then update largest
-003900         END-IF                                                   -- End of if statement
-004000     END-PERFORM.                                                 -- End of loop
-004100 findMode.                                                        -- Subroutine to find mode
-004200     MOVE 0 TO mode_value                                         -- Initialize mode_value with 0
-004300     MOVE 0 TO max_count                                          -- Initialize max_count with 0
-004400     PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5                    -- Loop over the array
-004500         MOVE 0 TO COUNTER                                        -- Initialize COUNTER with 0
-004600         PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5                -- Nested loop over the array
-004700             IF arr(j) = arr(i)                                   -- If current number equals outer loop number...
-004800                 ADD 1 TO COUNTER                                 -- ...then increment COUNTER
-004900             END-IF                                               -- End of if statement
-005000         END-PERFORM                                              -- End of nested loop
-005100         IF COUNTER > max_count                                   -- If COUNTER is greater than max_count...
-005200             MOVE COUNTER TO max_count                            -- ...then update max_count...
-005300             MOVE arr(i) TO mode_value                            -- ...and update mode_value
-005400         END-IF                                                   -- End of if statement
-005500     END-PERFORM.                                                 -- End of outer loop
-005600 END PROGRAM statistics_program.                                  -- End of program
\ No newline at end of file
+000300 ENVIRONMENT DIVISION.                                            -- Runtime environment
+000400 INPUT-OUTPUT SECTION.                                            -- File control
+000500 FILE-CONTROL.                                                    -- File assignments
+000600     SELECT STATS-INPUT-FILE ASSIGN TO "STATSIN"                  -- Daily readings extract
+000700         ORGANIZATION IS LINE SEQUENTIAL                          -- One reading per line
+000800         FILE STATUS IS WS-INPUT-STATUS.                          -- I-O status for readData
+000810     SELECT STATS-REPORT-FILE ASSIGN TO "STATSRPT"                -- Archivable summary report
+000820         ORGANIZATION IS LINE SEQUENTIAL                          -- One print line per line
+000830         FILE STATUS IS WS-REPORT-STATUS.                         -- I-O status for writeReport
+000840     SELECT STATS-REJECT-FILE ASSIGN TO "STATSREJ"                -- Readings that failed edit-checking
+000850         ORGANIZATION IS LINE SEQUENTIAL                          -- One rejected reading per line
+000860         FILE STATUS IS WS-REJECT-STATUS.                         -- I-O status for readData
+000870     SELECT STATS-CHECKPOINT-FILE ASSIGN TO "STATSCKP"            -- Progress marker for restarting readData
+000880         ORGANIZATION IS LINE SEQUENTIAL                          -- One progress record, rewritten in place
+000890         FILE STATUS IS WS-CKP-STATUS.                            -- I-O status for readData
+000891     SELECT STATS-SUMMARY-FILE ASSIGN TO "STATSSUM"               -- Compact daily figures for statistics_rollup
+000892         ORGANIZATION IS LINE SEQUENTIAL                          -- One line for today's run
+000893         FILE STATUS IS WS-SUMMARY-STATUS.                        -- I-O status for writeReport
+000894     SELECT STATS-AUDIT-FILE ASSIGN TO "STATSAUDIT"               -- Running per-run audit log
+000895         ORGANIZATION IS LINE SEQUENTIAL                          -- One line appended per run
+000896         FILE STATUS IS WS-AUDIT-STATUS.                          -- I-O status for writeAudit
+000900 DATA DIVISION.                                                   -- Start of data declaration
+001000 FILE SECTION.                                                    -- File record descriptions
+001100 FD  STATS-INPUT-FILE                                             -- Daily readings extract
+001200     RECORDING MODE IS F.                                         -- Fixed length records
+001300 COPY "stats_input_record.cpy".                                   -- STATS-INPUT-RECORD layout
+001310 FD  STATS-REPORT-FILE                                            -- Archivable summary report
+001320     RECORDING MODE IS F.                                         -- Fixed length print lines
+001330 COPY "stats_report_record.cpy".                                  -- STATS-REPORT-*-LINE layouts
+001340 FD  STATS-REJECT-FILE                                            -- Readings that failed edit-checking
+001350     RECORDING MODE IS F.                                         -- Fixed length print lines
+001360 COPY "stats_reject_record.cpy".                                  -- STATS-REJECT-RECORD layout
+001370 FD  STATS-CHECKPOINT-FILE                                        -- Progress marker for restarting readData
+001380     RECORDING MODE IS F.                                         -- Fixed length record
+001390 COPY "stats_checkpoint_record.cpy".                               -- STATS-CHECKPOINT-RECORD layout
+001391 FD  STATS-SUMMARY-FILE                                            -- Compact daily figures for statistics_rollup
+001392     RECORDING MODE IS F.                                         -- Fixed length record
+001393 COPY "stats_summary_record.cpy".                                  -- STATS-SUMMARY-RECORD layout
+001394 FD  STATS-AUDIT-FILE                                              -- Running per-run audit log
+001395     RECORDING MODE IS F.                                         -- Fixed length record
+001396 COPY "stats_audit_record.cpy".                                    -- STATS-AUDIT-RECORD layout
+001400 WORKING-STORAGE SECTION.                                         -- Variables available throughout the program
+001410     01  WS-MAX-READINGS PIC 9(2) VALUE 50.                       -- Upper bound readData will fill
+001420     01  record_count    PIC 9(2) VALUE 0.                        -- Actual number of readings read today
+001500     01  arr             OCCURS 1 TO 50 TIMES                     -- Array to hold the day's readings
+001510                         DEPENDING ON record_count PIC 9.         -- Sized by record_count, not a fixed 5
+001520     01  sorted_arr      OCCURS 1 TO 50 TIMES                     -- Ascending copy of arr, for the median
+001530                         DEPENDING ON record_count PIC 9.         -- Sized the same as arr
+001600     01  smallest        PIC 9.                                   -- Variable to hold the smallest number
+001700     01  largest         PIC 9.                                   -- Variable to hold the largest number
+001800     01  mode_value      PIC 9.                                   -- Variable to hold the mode
+001801     01  WS-HIST-COUNT   OCCURS 10 TIMES PIC 9(3).                 -- Frequency of each reading value 0-9
+001810     01  mean_value      PIC 9(3)V99.                              -- Variable to hold the mean
+001820     01  median_value    PIC 9(3)V99.                              -- Variable to hold the median
+001830     01  std_dev         PIC 9(3)V9999.                            -- Variable to hold the standard deviation
+001900     01  i               PIC 9(2).                                -- Loop counter for various loops
+002000     01  j               PIC 9(2).                                -- Loop counter for nested loops
+002100     01  COUNTER         PIC 9(2).                                -- Counter for mode calculation
+002200     01  max_count       PIC 9(2).                                -- Variable to hold the maximum count for mode calculation
+002210     01  WS-MID          PIC 9(2).                                -- Middle index used by findMedian
+002220     01  WS-TOTAL        PIC 9(5).                                -- Running total used by findMean
+002230     01  WS-SWAP         PIC 9.                                   -- Swap holder used by findMedian's sort
+002240     01  WS-DEVIATION    PIC S9(3)V9999.                          -- Signed deviation from the mean
+002250     01  WS-SUM-SQ-DEV   PIC 9(6)V9999.                            -- Running sum of squared deviations
+002260     01  WS-MEAN-DISP    PIC ZZ9.99.                               -- Edited mean, for DISPLAY only
+002270     01  WS-MEDIAN-DISP  PIC ZZ9.99.                               -- Edited median, for DISPLAY only
+002280     01  WS-STDDEV-DISP  PIC ZZ9.9999.                             -- Edited standard deviation, for DISPLAY only
+002300     01  WS-INPUT-STATUS PIC XX.                                  -- File status for STATS-INPUT-FILE
+002305     01  WS-REPORT-STATUS PIC XX.                                 -- File status for STATS-REPORT-FILE
+002310     01  WS-REJECT-STATUS PIC XX.                                 -- File status for STATS-REJECT-FILE
+002315     01  WS-CKP-STATUS   PIC XX.                                  -- File status for STATS-CHECKPOINT-FILE
+002320     01  WS-SUMMARY-STATUS PIC XX.                                -- File status for STATS-SUMMARY-FILE
+002325     01  WS-RESTART-SWITCH PIC X VALUE "N".                       -- Set to "Y" when resuming an interrupted run
+002330         88  WS-IS-RESTART VALUE "Y".                             -- Condition for a checkpoint restart
+002335     01  WS-SKIP-COUNT   PIC 9(5).                                -- Physical records to skip on restart
+002340     01  WS-CKP-IDX      PIC 9(2).                                -- Loop counter over CKP-READING
+002400     01  WS-EOF-SWITCH   PIC X VALUE "N".                         -- End-of-file switch for readData
+002500         88  WS-EOF      VALUE "Y".                               -- Condition for end of STATS-INPUT-FILE
+002505     01  WS-INPUT-RECNO  PIC 9(5) VALUE 0.                        -- Physical record number in STATS-INPUT-FILE
+002510     01  WS-REJECT-COUNT PIC 9(5) VALUE 0.                        -- Number of readings rejected today
+002515     01  WS-REJ-REASON   PIC X(40).                                -- Reason the current reading was rejected
+002520     01  WS-PARSED-VALUE PIC 9(3).                                 -- Numeric value parsed from READING-VALUE
+002525     01  WS-RUN-DATE     PIC X(10).                                -- Run date, from the input batch header
+002530     01  WS-BATCH-ID     PIC X(10).                                -- Batch/job id, from the input batch header
+002535     01  WS-EXPECTED-COUNT PIC 9(5).                               -- Expected record count, from the batch header
+002540     01  WS-TRAILER-COUNT  PIC 9(5).                               -- Actual count processed, from the batch trailer
+002545     01  WS-CURRENT-DATE.                                         -- FUNCTION CURRENT-DATE breakdown
+002550         05  WS-CURR-YYYY    PIC 9(4).                             -- Current year
+002555         05  WS-CURR-MM      PIC 9(2).                             -- Current month
+002560         05  WS-CURR-DD      PIC 9(2).                             -- Current day
+002565         05  WS-CURR-HH      PIC 9(2).                             -- Current hour, for the audit log
+002570         05  WS-CURR-MI      PIC 9(2).                             -- Current minute, for the audit log
+002575         05  WS-CURR-SS      PIC 9(2).                             -- Current second, for the audit log
+002580         05  FILLER          PIC X(9).                             -- Offset, not needed here
+002585     01  WS-REPORT-DATE  PIC X(10).                                -- MM/DD/YYYY for the report header
+002590     01  WS-RPT-NUM      PIC ZZZ9.9999.                            -- Scratch edited number for the report
+002595     01  WS-RPT-COUNT    PIC ZZZZ9.                                -- Scratch edited count for the report
+002600     01  WS-AUDIT-STATUS PIC XX.                                   -- File status for STATS-AUDIT-FILE
+002605     01  WS-AUDIT-TIMESTAMP PIC X(19).                             -- MM/DD/YYYY HH:MM:SS, built by writeAudit
+002610 PROCEDURE DIVISION.                                              -- Start of program logic
+002800     PERFORM readData                                             -- Call subroutine to read data
+002810     IF record_count = 0                                          -- Every reading rejected, or header/trailer only
+002820         MOVE 0 TO smallest                                       -- Nothing to report, hold every figure at zero
+002830         MOVE 0 TO largest                                        -- ...
+002840         MOVE 0 TO mode_value                                     -- ...
+002850         MOVE 0 TO mean_value                                     -- ...
+002860         MOVE 0 TO median_value                                   -- ...
+002870         MOVE 0 TO std_dev                                        -- ...
+002880     ELSE                                                         -- At least one valid reading today
+002900         PERFORM findSmallest                                     -- Call subroutine to find smallest number
+003000         PERFORM findLargest                                      -- Call subroutine to find largest number
+003100         PERFORM findMode                                         -- Call subroutine to find mode
+003101         PERFORM buildHistogram                                   -- Call subroutine to tally the full distribution
+003110         PERFORM findMean                                         -- Call subroutine to find the mean
+003120         PERFORM findMedian                                       -- Call subroutine to find the median
+003130         PERFORM findStdDev                                       -- Call subroutine to find the standard deviation
+003135     END-IF                                                       -- End of record-count check
+003140     PERFORM writeReport                                          -- Call subroutine to write the summary report
+003150     PERFORM writeSummary                                         -- Call subroutine to write today's compact figures
+003151     PERFORM writeAudit                                           -- Call subroutine to append the audit log
+003200     DISPLAY "Smallest value: " smallest                          -- Display smallest number
+003300     DISPLAY "Largest value: " largest                            -- Display largest number
+003400     DISPLAY "Mode value: " mode_value                            -- Display mode
+003410     MOVE mean_value TO WS-MEAN-DISP                              -- Edit the mean for display
+003411     DISPLAY "Mean value: " WS-MEAN-DISP                          -- Display mean
+003420     MOVE median_value TO WS-MEDIAN-DISP                          -- Edit the median for display
+003421     DISPLAY "Median value: " WS-MEDIAN-DISP                      -- Display median
+003430     MOVE std_dev TO WS-STDDEV-DISP                               -- Edit the standard deviation for display
+003431     DISPLAY "Standard deviation: " WS-STDDEV-DISP                -- Display standard deviation
+003500     STOP RUN.                                                    -- End the program
+003600 readData.                                                        -- Subroutine to read data
+003601     PERFORM restoreCheckpoint                                    -- Resume an interrupted run, if one left a marker
+003700     OPEN INPUT STATS-INPUT-FILE                                  -- Open the nightly extract
+003701     IF WS-INPUT-STATUS NOT = "00"                                -- The extract is missing or unreadable
+003702         DISPLAY "STATSIN OPEN FAILED, STATUS=" WS-INPUT-STATUS   -- Fail fast and diagnosably...
+003703         STOP RUN                                                 -- ...rather than spin forever on a READ
+003704     END-IF                                                       -- whose AT END can never fire unopened
+003710     IF WS-IS-RESTART                                             -- Progress was recovered from a checkpoint
+003711         OPEN EXTEND STATS-REJECT-FILE                            -- Keep the prior rejects already logged
+003712         IF WS-REJECT-STATUS NOT = "00"                           -- No rejects file yet (none logged last time)
+003713             OPEN OUTPUT STATS-REJECT-FILE                        -- Create an empty one
+003714             CLOSE STATS-REJECT-FILE                              -- ...
+003715             OPEN EXTEND STATS-REJECT-FILE                        -- Reopen it for appending
+003716         END-IF                                                   -- End of if statement
+003717         PERFORM skipProcessedRecords                             -- Don't reprocess records already accounted for
+003718     ELSE                                                         -- A fresh run, nothing to resume
+003719         OPEN OUTPUT STATS-REJECT-FILE                            -- Open the rejects log for this run
+003800         MOVE 0 TO record_count                                   -- No readings loaded yet
+003801         MOVE 0 TO WS-INPUT-RECNO                                 -- No records read yet
+003802         MOVE 0 TO WS-REJECT-COUNT                                -- No rejects yet
+003803         MOVE 0 TO WS-TRAILER-COUNT                               -- No trailer seen yet
+003804         MOVE SPACES TO WS-RUN-DATE                               -- No batch header seen yet
+003805         MOVE SPACES TO WS-BATCH-ID                               -- ...
+003806         MOVE 0 TO WS-EXPECTED-COUNT                              -- ...
+003807         READ STATS-INPUT-FILE                                    -- The first record is the batch header
+003808             AT END SET WS-EOF TO TRUE                            -- An empty file has no header either
+003809         END-READ                                                 -- End of read
+003810         IF NOT WS-EOF                                            -- The header record was read
+003811             ADD 1 TO WS-INPUT-RECNO                              -- Count this physical record
+003812             IF NOT REC-IS-HEADER                                 -- First record isn't flagged header
+003813                 DISPLAY "STATSIN NOT A BATCH HEADER"             -- Structure is suspect
+003814                 STOP RUN                                         -- ...don't trust the rest of the file
+003815             END-IF                                               -- End of header-type check
+003816             MOVE HDR-RUN-DATE TO WS-RUN-DATE                     -- Capture the run date
+003817             MOVE HDR-BATCH-ID TO WS-BATCH-ID                     -- Capture the batch/job id
+003818             MOVE HDR-EXPECTED-COUNT TO WS-EXPECTED-COUNT         -- Capture the expected record count
+003819         END-IF                                                   -- End of header check
+003820         MOVE SPACES TO STATS-REJECT-HEADER-LINE                  -- Clear the rejects file's own header
+003821         MOVE "RUN DATE: " TO REJH-DATE-LABEL                     -- Label the run date
+003822         MOVE WS-RUN-DATE TO REJH-RUN-DATE                        -- Carry the run date onto the rejects file
+003823         MOVE "BATCH ID: " TO REJH-BATCH-LABEL                    -- Label the batch id
+003824         MOVE WS-BATCH-ID TO REJH-BATCH-ID                        -- Carry the batch id onto the rejects file
+003825         WRITE STATS-REJECT-HEADER-LINE                           -- Write the rejects file header
+003826     END-IF                                                       -- End of restart check
+003827     PERFORM UNTIL WS-EOF                                         -- Loop until EOF (trailer), keep reading past the cap
+003905         READ STATS-INPUT-FILE                                    -- Read the next reading
+003910             AT END SET WS-EOF TO TRUE                            -- Flag end of file
+003915         NOT AT END                                               -- A record was read
+003920             ADD 1 TO WS-INPUT-RECNO                              -- Count this physical record
+003925             IF REC-IS-TRAILER                                    -- The batch trailer ends the detail stream
+003930                 MOVE TRL-ACTUAL-COUNT TO WS-TRAILER-COUNT         -- Capture the trailer's record count
+003935                 SET WS-EOF TO TRUE                                -- Stop reading, trailer was the last record
+003940             ELSE                                                 -- Not the trailer
+003942             IF REC-IS-DETAIL                                     -- A normal detail reading
+003945             IF READING-VALUE = SPACES                            -- Blank line, nothing to parse
+003950                 MOVE "BLANK READING VALUE" TO WS-REJ-REASON       -- Record why it failed
+003955                 PERFORM logReject                                -- Log it and move on
+003960             ELSE                                                 -- There is text to check
+003965             IF FUNCTION TRIM(READING-VALUE) IS NOT NUMERIC        -- Garbage, not a clean digit string
+003970                 MOVE "NON-NUMERIC READING VALUE" TO WS-REJ-REASON -- Record why it failed
+003975                 PERFORM logReject                                -- Log it and move on
+003980             ELSE                                                 -- It parses as a number
+003985                 COMPUTE WS-PARSED-VALUE =                        -- Bring it out to full precision
+003990                     FUNCTION NUMVAL(FUNCTION TRIM(READING-VALUE)) -- ...
+003995                 IF WS-PARSED-VALUE > 9                           -- Out of bounds for PIC 9
+004000                     MOVE "READING OUT OF RANGE (EXPECTED 0-9)"   -- Record why it failed
+004005                         TO WS-REJ-REASON                         -- ...
+004010                     PERFORM logReject                            -- Log it and move on
+004015                 ELSE                                             -- A clean 0-9 reading
+004020                 IF record_count >= WS-MAX-READINGS               -- Table already full
+004025                     MOVE "DAILY READING CAP EXCEEDED"             -- Record why
+004030                         TO WS-REJ-REASON                         -- ...
+004035                     PERFORM logReject                            -- Log it and move on
+004040                 ELSE                                             -- Room left in today's table
+004045                     ADD 1 TO record_count                        -- Grow the table by one slot
+004050                     MOVE WS-PARSED-VALUE TO arr(record_count)    -- Store it in the array
+004055                     PERFORM writeCheckpoint                      -- Mark this reading as safely processed
+004060                 END-IF                                           -- End of cap check
+004065                 END-IF                                           -- End of range check
+004070             END-IF                                               -- End of numeric check
+004075             END-IF                                               -- End of blank check
+004077             ELSE                                                 -- Not header, detail, or trailer
+004078                 MOVE "UNRECOGNIZED RECORD TYPE" TO WS-REJ-REASON -- Record why it failed
+004079                 PERFORM logReject                                -- Log it and move on
+004080             END-IF                                               -- End of detail-type check
+004081             END-IF                                               -- End of trailer check
+004085         END-READ                                                 -- End of read
+004090     END-PERFORM                                                  -- End of loop
+004095     MOVE SPACES TO STATS-REJECT-TRAILER-LINE                     -- Clear the rejects file's own trailer
+004100     MOVE "REJECTS LOGGED" TO REJT-LABEL                          -- Label the reject total
+004105     MOVE WS-REJECT-COUNT TO REJT-TOTAL                           -- Carry the reject total
+004110     WRITE STATS-REJECT-TRAILER-LINE                              -- Write the rejects file trailer
+004115     PERFORM clearCheckpoint                                      -- Run completed, drop the progress marker
+004120     CLOSE STATS-INPUT-FILE                                       -- Done with the extract
+004125     CLOSE STATS-REJECT-FILE.                                     -- Done with the rejects log
+004130 restoreCheckpoint.                                                -- Subroutine to resume an interrupted run
+004135     MOVE "N" TO WS-RESTART-SWITCH                                -- Assume a fresh run until proven otherwise
+004140     OPEN INPUT STATS-CHECKPOINT-FILE                             -- See if a prior run left progress behind
+004145     IF WS-CKP-STATUS = "00"                                      -- The checkpoint file exists
+004150         READ STATS-CHECKPOINT-FILE                               -- Look for a saved progress record
+004155             AT END CONTINUE                                      -- Empty file, last run finished cleanly
+004160             NOT AT END                                           -- A prior run was interrupted mid-stream
+004165                 SET WS-IS-RESTART TO TRUE                        -- Flag readData to resume, not restart
+004170                 MOVE CKP-INPUT-RECNO TO WS-INPUT-RECNO            -- Resume the physical record count
+004175                 MOVE CKP-RECORD-COUNT TO record_count            -- Resume the accepted-reading count
+004180                 MOVE CKP-REJECT-COUNT TO WS-REJECT-COUNT         -- Resume the reject count
+004185                 MOVE CKP-RUN-DATE TO WS-RUN-DATE                 -- Resume the batch's run date
+004190                 MOVE CKP-BATCH-ID TO WS-BATCH-ID                 -- Resume the batch's id
+004195                 MOVE CKP-EXPECTED-COUNT TO WS-EXPECTED-COUNT     -- Resume the batch's expected count
+004200                 PERFORM VARYING WS-CKP-IDX FROM 1 BY 1           -- Restore the readings already
+004205                     UNTIL WS-CKP-IDX > record_count              -- accepted before the interruption
+004210                     MOVE CKP-READING(WS-CKP-IDX)                 -- ...
+004215                         TO arr(WS-CKP-IDX)                       -- ...
+004220                 END-PERFORM                                      -- End of restore loop
+004225         END-READ                                                 -- End of read
+004230         CLOSE STATS-CHECKPOINT-FILE                              -- Done checking for a checkpoint
+004235     END-IF.                                                      -- End of checkpoint-exists check
+004240 skipProcessedRecords.                                             -- Subroutine to fast-forward past old progress
+004245     MOVE WS-INPUT-RECNO TO WS-SKIP-COUNT                         -- Records already consumed last run
+004250     PERFORM WS-SKIP-COUNT TIMES                                  -- Re-read and discard each one
+004255         READ STATS-INPUT-FILE                                    -- Advance the file position
+004260             AT END SET WS-EOF TO TRUE                            -- Shouldn't happen, but don't loop forever
+004265         END-READ                                                 -- End of read
+004270     END-PERFORM.                                                 -- End of skip loop
+004275 writeCheckpoint.                                                  -- Subroutine to record progress so far
+004280     MOVE WS-INPUT-RECNO TO CKP-INPUT-RECNO                       -- Physical records consumed so far
+004285     MOVE record_count TO CKP-RECORD-COUNT                        -- Readings accepted so far
+004290     MOVE WS-REJECT-COUNT TO CKP-REJECT-COUNT                     -- Readings rejected so far
+004295     MOVE WS-RUN-DATE TO CKP-RUN-DATE                             -- The batch's run date
+004300     MOVE WS-BATCH-ID TO CKP-BATCH-ID                             -- The batch's id
+004305     MOVE WS-EXPECTED-COUNT TO CKP-EXPECTED-COUNT                 -- The batch's expected count
+004310     PERFORM VARYING WS-CKP-IDX FROM 1 BY 1                       -- Snapshot the readings accepted
+004315         UNTIL WS-CKP-IDX > record_count                          -- so far into the checkpoint record
+004320         MOVE arr(WS-CKP-IDX) TO CKP-READING(WS-CKP-IDX)          -- ...
+004325     END-PERFORM                                                  -- End of snapshot loop
+004330     OPEN OUTPUT STATS-CHECKPOINT-FILE                            -- Rewrite the checkpoint file from scratch
+004331     IF WS-CKP-STATUS NOT = "00"                                  -- Can't create/open the checkpoint file
+004332         DISPLAY "STATSCKP OPEN FAILED, STATUS=" WS-CKP-STATUS    -- Fail fast and diagnosably
+004333         STOP RUN                                                 -- ...rather than write into a closed file
+004334     END-IF                                                       -- End of open-check
+004335     WRITE STATS-CHECKPOINT-RECORD                                -- Save the current progress
+004340     CLOSE STATS-CHECKPOINT-FILE.                                 -- Done until the next reading is accepted
+004345 clearCheckpoint.                                                  -- Subroutine to drop a completed run's marker
+004350     OPEN OUTPUT STATS-CHECKPOINT-FILE                            -- Truncate the checkpoint file...
+004351     IF WS-CKP-STATUS NOT = "00"                                  -- Can't create/open the checkpoint file
+004352         DISPLAY "STATSCKP OPEN FAILED, STATUS=" WS-CKP-STATUS    -- Fail fast and diagnosably
+004353         STOP RUN                                                 -- ...rather than leave a stale checkpoint
+004354     END-IF                                                       -- End of open-check
+004355     CLOSE STATS-CHECKPOINT-FILE.                                 -- ...to empty, so the next run starts fresh
+004360 logReject.                                                       -- Subroutine to log a rejected reading
+004365     ADD 1 TO WS-REJECT-COUNT                                     -- Count this reject
+004370     MOVE SPACES TO STATS-REJECT-RECORD                           -- Clear the reject line
+004375     MOVE WS-INPUT-RECNO TO REJ-RECORD-NUMBER                     -- Which physical record this was
+004380     MOVE READING-VALUE TO REJ-RAW-VALUE                          -- The raw text that was rejected
+004385     MOVE WS-REJ-REASON TO REJ-REASON                             -- Why it was rejected
+004390     WRITE STATS-REJECT-RECORD                                    -- Write the reject line
+004395     PERFORM writeCheckpoint.                                     -- Keep the checkpoint current as of this record
+004600 findSmallest.                                                    -- Subroutine to find smallest number
+004700     MOVE arr(1) TO smallest                                      -- Initialize smallest with first number
+004800     PERFORM VARYING i FROM 2 BY 1 UNTIL i > record_count         -- Loop over the rest of the array
+004900         IF arr(i) < smallest                                     -- If current number is smaller than smallest...
+005000             MOVE arr(i) TO smallest                              -- ...then update smallest
+005100         END-IF                                                   -- End of if statement
+005200     END-PERFORM.                                                 -- End of loop
+005300 findLargest.                                                     -- Subroutine to find largest number
+005400     MOVE arr(1) TO largest                                       -- Initialize largest with first number
+005500     PERFORM VARYING i FROM 2 BY 1 UNTIL i > record_count         -- Loop over the rest of the array
+005600         IF arr(i) > largest                                      -- If current number is larger than largest...
+005700             MOVE arr(i) TO largest                               -- ...then update largest
+005800         END-IF                                                   -- End of if statement
+005900     END-PERFORM.                                                 -- End of loop
+006000 findMode.                                                        -- Subroutine to find mode
+006100     MOVE 0 TO mode_value                                         -- Initialize mode_value with 0
+006200     MOVE 0 TO max_count                                          -- Initialize max_count with 0
+006300     PERFORM VARYING i FROM 1 BY 1 UNTIL i > record_count         -- Loop over the array
+006400         MOVE 0 TO COUNTER                                        -- Initialize COUNTER with 0
+006500         PERFORM VARYING j FROM 1 BY 1 UNTIL j > record_count     -- Nested loop over the array
+006600             IF arr(j) = arr(i)                                   -- If current number equals outer loop number...
+006700                 ADD 1 TO COUNTER                                 -- ...then increment COUNTER
+006800             END-IF                                               -- End of if statement
+006900         END-PERFORM                                              -- End of nested loop
+007000         IF COUNTER > max_count                                   -- If COUNTER is greater than max_count...
+007100             MOVE COUNTER TO max_count                            -- ...then update max_count...
+007200             MOVE arr(i) TO mode_value                            -- ...and update mode_value
+007300         END-IF                                                   -- End of if statement
+007400     END-PERFORM.                                                 -- End of outer loop
+007401 buildHistogram.                                                  -- Subroutine to tally readings by value
+007402     PERFORM VARYING i FROM 0 BY 1 UNTIL i > 9                    -- Loop over every possible reading value
+007403         MOVE 0 TO COUNTER                                        -- Initialize COUNTER with 0
+007404         PERFORM VARYING j FROM 1 BY 1 UNTIL j > record_count     -- Loop over the array
+007405             IF arr(j) = i                                        -- If the reading equals this value...
+007406                 ADD 1 TO COUNTER                                 -- ...then increment COUNTER
+007407             END-IF                                                -- End of if statement
+007408         END-PERFORM                                               -- End of inner loop
+007409         MOVE COUNTER TO WS-HIST-COUNT(i + 1)                     -- Store the value's frequency
+007411     END-PERFORM.                                                 -- End of outer loop
+007412 findMean.                                                        -- Subroutine to find the mean
+007420     MOVE 0 TO WS-TOTAL                                           -- Initialize running total
+007430     PERFORM VARYING i FROM 1 BY 1 UNTIL i > record_count         -- Loop over the array
+007440         ADD arr(i) TO WS-TOTAL                                   -- Accumulate the readings
+007450     END-PERFORM                                                  -- End of loop
+007460     COMPUTE mean_value ROUNDED = WS-TOTAL / record_count.        -- Average the readings
+007470 findMedian.                                                      -- Subroutine to find the median
+007480     MOVE arr(1) TO sorted_arr(1)                                 -- Seed the sorted copy
+007490     PERFORM VARYING i FROM 2 BY 1 UNTIL i > record_count         -- Copy the rest of the array
+007500         MOVE arr(i) TO sorted_arr(i)                             -- Copy this reading
+007510     END-PERFORM                                                  -- End of loop
+007520     PERFORM VARYING i FROM 1 BY 1 UNTIL i > record_count         -- Bubble sort sorted_arr ascending
+007530         PERFORM VARYING j FROM 1 BY 1 UNTIL j > record_count - i -- Nested loop over the unsorted part
+007540             IF sorted_arr(j) > sorted_arr(j + 1)                 -- If out of order...
+007550                 MOVE sorted_arr(j) TO WS-SWAP                    -- ...swap the two entries
+007560                 MOVE sorted_arr(j + 1) TO sorted_arr(j)          -- ...
+007570                 MOVE WS-SWAP TO sorted_arr(j + 1)                -- ...
+007580             END-IF                                               -- End of if statement
+007590         END-PERFORM                                              -- End of nested loop
+007600     END-PERFORM                                                  -- End of outer loop
+007610     COMPUTE WS-MID = record_count / 2                            -- Integer division truncates down
+007620     IF FUNCTION MOD(record_count, 2) = 0                         -- Even count has two middle values
+007630         COMPUTE median_value ROUNDED =                           -- Average the two middle values
+007640             (sorted_arr(WS-MID) + sorted_arr(WS-MID + 1)) / 2    -- ...
+007650     ELSE                                                         -- Odd count has a single middle value
+007660         MOVE sorted_arr(WS-MID + 1) TO median_value              -- Take it directly
+007670     END-IF.                                                      -- End of if statement
+007680 findStdDev.                                                      -- Subroutine to find the standard deviation
+007690     MOVE 0 TO WS-SUM-SQ-DEV                                      -- Initialize sum of squared deviations
+007700     PERFORM VARYING i FROM 1 BY 1 UNTIL i > record_count         -- Loop over the array
+007710         COMPUTE WS-DEVIATION = arr(i) - mean_value               -- Distance from the mean
+007720         COMPUTE WS-SUM-SQ-DEV =                                  -- Accumulate the squared deviation
+007730             WS-SUM-SQ-DEV + (WS-DEVIATION * WS-DEVIATION)        -- ...
+007740     END-PERFORM                                                  -- End of loop
+007750     COMPUTE std_dev ROUNDED =                                    -- Population standard deviation
+007760         FUNCTION SQRT(WS-SUM-SQ-DEV / record_count).             -- ...
+007770 writeReport.                                                     -- Subroutine to write the summary report
+007775     MOVE WS-RUN-DATE TO WS-REPORT-DATE                           -- Run date comes from the batch header
+007780     OPEN OUTPUT STATS-REPORT-FILE                                -- Open the print file for this run
+007785     IF WS-REPORT-STATUS NOT = "00"                                -- Can't create/open the report file
+007790         DISPLAY "STATSRPT OPEN FAILED, STATUS=" WS-REPORT-STATUS  -- Fail fast and diagnosably
+007795         STOP RUN                                                  -- ...rather than write into a closed file
+007800     END-IF                                                        -- End of open-check
+007805     MOVE SPACES TO STATS-REPORT-TITLE-LINE                       -- Clear the title line
+007810     MOVE "STATISTICS PROGRAM - READINGS SUMMARY REPORT"          -- Set the report title
+007815         TO RPT-TITLE-TEXT                                        -- ...
+007820     WRITE STATS-REPORT-TITLE-LINE                                -- Write the report title
+007825     MOVE SPACES TO STATS-REPORT-HEADER-LINE                      -- Clear the header line
+007830     MOVE "RUN DATE: " TO RPT-DATE-LABEL                          -- Label the run date
+007835     MOVE WS-REPORT-DATE TO RPT-RUN-DATE                          -- Set the header's run date
+007840     MOVE "BATCH ID: " TO RPT-BATCH-LABEL                         -- Label the batch id
+007845     MOVE WS-BATCH-ID TO RPT-BATCH-ID                             -- Set the header's batch id
+007850     MOVE "PAGE: " TO RPT-PAGE-LABEL                              -- Label the page number
+007855     MOVE 1 TO RPT-PAGE-NO                                        -- Single-page report
+007860     WRITE STATS-REPORT-HEADER-LINE                               -- Write the date/page header
+007865     MOVE SPACES TO STATS-REPORT-DETAIL-LINE                      -- Clear the detail line
+007870     IF record_count = 0                                          -- Every reading rejected, or header/trailer only
+007875         MOVE "NO VALID READINGS" TO RPT-LABEL                    -- Nothing to report for today's batch
+007880         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+007885     ELSE                                                         -- At least one valid reading today
+007890         MOVE "SMALLEST VALUE" TO RPT-LABEL                       -- Label the smallest value
+007895         MOVE smallest TO WS-RPT-COUNT                            -- Edit it for the report
+007900         MOVE WS-RPT-COUNT TO RPT-VALUE                           -- ...
+007905         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+007910         MOVE SPACES TO STATS-REPORT-DETAIL-LINE                  -- Clear the detail line
+007915         MOVE "LARGEST VALUE" TO RPT-LABEL                        -- Label the largest value
+007920         MOVE largest TO WS-RPT-COUNT                             -- Edit it for the report
+007925         MOVE WS-RPT-COUNT TO RPT-VALUE                           -- ...
+007930         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+007935         MOVE SPACES TO STATS-REPORT-DETAIL-LINE                  -- Clear the detail line
+007940         MOVE "MODE VALUE" TO RPT-LABEL                           -- Label the mode
+007945         MOVE mode_value TO WS-RPT-COUNT                          -- Edit it for the report
+007950         MOVE WS-RPT-COUNT TO RPT-VALUE                           -- ...
+007955         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+007960         PERFORM VARYING i FROM 0 BY 1 UNTIL i > 9                -- Write a line for each value that occurred
+007965             IF WS-HIST-COUNT(i + 1) > 0                           -- Only values actually seen today
+007970                 MOVE SPACES TO STATS-REPORT-HISTOGRAM-LINE        -- Clear the histogram line
+007975                 MOVE "READING VALUE" TO HIST-LABEL                -- Label the value column
+007980                 MOVE i TO HIST-VALUE                              -- The value itself
+007985                 MOVE "COUNT:" TO HIST-COUNT-LABEL                 -- Label the count column
+007990                 MOVE WS-HIST-COUNT(i + 1) TO HIST-COUNT           -- Edit its frequency for the report
+007995                 WRITE STATS-REPORT-HISTOGRAM-LINE                 -- Write the histogram line
+008000             END-IF                                                -- End of if statement
+008005         END-PERFORM                                               -- End of loop
+008010         MOVE SPACES TO STATS-REPORT-DETAIL-LINE                  -- Clear the detail line
+008015         MOVE "MEAN VALUE" TO RPT-LABEL                           -- Label the mean
+008020         MOVE mean_value TO WS-RPT-NUM                            -- Edit it for the report
+008025         MOVE WS-RPT-NUM TO RPT-VALUE                             -- ...
+008030         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+008035         MOVE SPACES TO STATS-REPORT-DETAIL-LINE                  -- Clear the detail line
+008040         MOVE "MEDIAN VALUE" TO RPT-LABEL                         -- Label the median
+008045         MOVE median_value TO WS-RPT-NUM                          -- Edit it for the report
+008050         MOVE WS-RPT-NUM TO RPT-VALUE                             -- ...
+008055         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+008060         MOVE SPACES TO STATS-REPORT-DETAIL-LINE                  -- Clear the detail line
+008065         MOVE "STANDARD DEVIATION" TO RPT-LABEL                   -- Label the standard deviation
+008070         MOVE std_dev TO WS-RPT-NUM                               -- Edit it for the report
+008075         MOVE WS-RPT-NUM TO RPT-VALUE                             -- ...
+008080         WRITE STATS-REPORT-DETAIL-LINE                           -- Write the detail line
+008085     END-IF                                                       -- End of record-count check
+008090     MOVE SPACES TO STATS-REPORT-DETAIL-LINE                      -- Clear the detail line
+008095     MOVE "READINGS PROCESSED" TO RPT-LABEL                       -- Label the record count
+008100     MOVE record_count TO WS-RPT-COUNT                            -- Edit it for the report
+008105     MOVE WS-RPT-COUNT TO RPT-VALUE                               -- ...
+008110     WRITE STATS-REPORT-DETAIL-LINE                               -- Write the detail line
+008115     MOVE SPACES TO STATS-REPORT-TRAILER-LINE                     -- Clear the trailer line
+008120     MOVE "BATCH RECORD COUNT" TO RPT-TRL-LABEL                   -- Label the batch's own record count
+008125     MOVE WS-EXPECTED-COUNT TO WS-RPT-COUNT                       -- Edit the expected count for the report
+008130     MOVE WS-RPT-COUNT TO RPT-TRL-VALUE                           -- ...
+008135     WRITE STATS-REPORT-TRAILER-LINE                              -- Write the expected-count trailer line
+008140     MOVE SPACES TO STATS-REPORT-TRAILER-LINE                     -- Clear the trailer line
+008145     MOVE "BATCH ACTUAL COUNT" TO RPT-TRL-LABEL                   -- Label the batch's actual count
+008150     MOVE WS-TRAILER-COUNT TO WS-RPT-COUNT                        -- Edit the actual count for the report
+008155     MOVE WS-RPT-COUNT TO RPT-TRL-VALUE                           -- ...
+008160     WRITE STATS-REPORT-TRAILER-LINE                              -- Write the actual-count trailer line
+008165     CLOSE STATS-REPORT-FILE.                                     -- Done with the report for this run
+008170 writeSummary.                                                     -- Subroutine to write today's compact figures
+008171     OPEN OUTPUT STATS-SUMMARY-FILE                               -- One line, rewritten fresh each run
+008172     IF WS-SUMMARY-STATUS NOT = "00"                              -- Can't create/open the summary file
+008173         DISPLAY "STATSSUM OPEN FAILED, STATUS=" WS-SUMMARY-STATUS -- Fail fast and diagnosably
+008174         STOP RUN                                                  -- ...rather than write into a closed file
+008175     END-IF                                                       -- End of open-check
+008180     MOVE SPACES TO STATS-SUMMARY-RECORD                          -- Clear the summary record
+008185     MOVE WS-RUN-DATE TO SUM-RUN-DATE                             -- Carry the batch's run date
+008190     MOVE WS-BATCH-ID TO SUM-BATCH-ID                             -- Carry the batch's id
+008195     MOVE record_count TO SUM-RECORD-COUNT                        -- Readings processed today
+008200     MOVE smallest TO SUM-SMALLEST                                -- Today's smallest reading
+008205     MOVE largest TO SUM-LARGEST                                  -- Today's largest reading
+008210     MOVE mode_value TO SUM-MODE                                  -- Today's mode
+008215     MOVE mean_value TO SUM-MEAN                                  -- Today's mean
+008220     MOVE median_value TO SUM-MEDIAN                              -- Today's median
+008225     MOVE std_dev TO SUM-STDDEV                                   -- Today's standard deviation
+008230     WRITE STATS-SUMMARY-RECORD                                   -- Write the summary line
+008235     CLOSE STATS-SUMMARY-FILE.                                    -- Done for this run
+008240 writeAudit.                                                      -- Subroutine to append the per-run audit log
+008245     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE                -- Wall-clock time this run actually executed
+008250     STRING WS-CURR-MM "/" WS-CURR-DD "/" WS-CURR-YYYY " "        -- Build MM/DD/YYYY HH:MM:SS
+008255         WS-CURR-HH ":" WS-CURR-MI ":" WS-CURR-SS                 -- ...
+008260         DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP                -- ...
+008265     OPEN EXTEND STATS-AUDIT-FILE                                 -- Append to the running audit log
+008270     IF WS-AUDIT-STATUS NOT = "00"                                -- No audit log yet, first run
+008275         OPEN OUTPUT STATS-AUDIT-FILE                             -- Create an empty one
+008280         CLOSE STATS-AUDIT-FILE                                   -- ...
+008285         OPEN EXTEND STATS-AUDIT-FILE                             -- Reopen it for appending
+008290     END-IF                                                       -- End of if statement
+008295     MOVE SPACES TO STATS-AUDIT-RECORD                            -- Clear the audit record
+008300     MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP                     -- When this run actually executed
+008305     MOVE WS-BATCH-ID TO AUD-BATCH-ID                             -- Which batch this run processed
+008310     MOVE record_count TO AUD-RECORD-COUNT                        -- Readings processed this run
+008315     MOVE smallest TO AUD-SMALLEST                                -- This run's smallest reading
+008320     MOVE largest TO AUD-LARGEST                                  -- This run's largest reading
+008325     MOVE mode_value TO AUD-MODE                                  -- This run's mode
+008330     MOVE mean_value TO AUD-MEAN                                  -- This run's mean
+008335     MOVE median_value TO AUD-MEDIAN                              -- This run's median
+008340     WRITE STATS-AUDIT-RECORD                                     -- Append the audit line
+008345     CLOSE STATS-AUDIT-FILE.                                      -- Done until the next run
+008350 END PROGRAM statistics_program.                                  -- End of program
