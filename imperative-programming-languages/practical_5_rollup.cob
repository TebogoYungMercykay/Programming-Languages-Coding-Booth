@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.                                         -- Program metadata
+000200 PROGRAM-ID. statistics_rollup.                                   -- Program name
+000300 ENVIRONMENT DIVISION.                                            -- Runtime environment
+000400 INPUT-OUTPUT SECTION.                                            -- File control
+000500 FILE-CONTROL.                                                    -- File assignments
+000600     SELECT STATS-SUMMARY-FILE ASSIGN TO "STATSSUM"               -- Today's compact figures
+000700         ORGANIZATION IS LINE SEQUENTIAL                          -- One line, from statistics_program
+000800         FILE STATUS IS WS-SUMMARY-STATUS.                        -- I-O status for appendToday
+000900     SELECT STATS-HISTORY-FILE ASSIGN TO "STATSHIST"              -- Running one-line-per-day history
+001000         ORGANIZATION IS LINE SEQUENTIAL                          -- Appended to, one day at a time
+001100         FILE STATUS IS WS-HISTORY-STATUS.                        -- I-O status for appendToday/loadHistory
+001200     SELECT STATS-ROLLUP-FILE ASSIGN TO "STATSROLL"               -- Period-to-date rollup report
+001300         ORGANIZATION IS LINE SEQUENTIAL                          -- One print line per line
+001400         FILE STATUS IS WS-ROLLUP-STATUS.                         -- I-O status for writeRollupReport
+001500 DATA DIVISION.                                                   -- Start of data declaration
+001600 FILE SECTION.                                                    -- File record descriptions
+001700 FD  STATS-SUMMARY-FILE                                           -- Today's compact figures
+001800     RECORDING MODE IS F.                                         -- Fixed length record
+001900 COPY "stats_summary_record.cpy".                                 -- STATS-SUMMARY-RECORD layout
+002000 FD  STATS-HISTORY-FILE                                           -- Running one-line-per-day history
+002100     RECORDING MODE IS F.                                         -- Fixed length record
+002200 COPY "stats_history_record.cpy".                                 -- STATS-HISTORY-RECORD layout
+002300 FD  STATS-ROLLUP-FILE                                            -- Period-to-date rollup report
+002400     RECORDING MODE IS F.                                         -- Fixed length print lines
+002500 COPY "stats_rollup_record.cpy".                                  -- STATS-ROLLUP-*-LINE layouts
+002600 WORKING-STORAGE SECTION.                                         -- Variables available throughout the program
+002700     01  WS-MAX-HISTORY  PIC 9(3) VALUE 366.                      -- Upper bound loadHistory will fill
+002800     01  hist_count      PIC 9(3) VALUE 0.                        -- Actual number of history lines loaded
+002900     01  hist_date       OCCURS 1 TO 366 TIMES                    -- Run date of each history line
+003000                         DEPENDING ON hist_count PIC X(10).       -- Sized by hist_count
+003100     01  hist_recs       OCCURS 1 TO 366 TIMES                    -- Readings processed on each history line
+003200                         DEPENDING ON hist_count PIC 9(5).        -- Sized the same as hist_date
+003300     01  hist_smallest   OCCURS 1 TO 366 TIMES                    -- Smallest reading on each history line
+003400                         DEPENDING ON hist_count PIC 9.           -- Sized the same as hist_date
+003500     01  hist_largest    OCCURS 1 TO 366 TIMES                    -- Largest reading on each history line
+003600                         DEPENDING ON hist_count PIC 9.           -- Sized the same as hist_date
+003700     01  hist_mean       OCCURS 1 TO 366 TIMES                    -- Mean reading on each history line
+003800                         DEPENDING ON hist_count PIC 9(3)V99.     -- Sized the same as hist_date
+003900     01  WS-ENV-MODE     PIC X(5).                                -- Raw ROLLUP_MODE environment value
+004000     01  WS-ROLLUP-MODE  PIC X(5) VALUE "WEEK".                   -- Requested rollup period, WEEK or MONTH
+004100         88  WS-MODE-IS-MONTH VALUE "MONTH".                      -- Condition for a calendar-month rollup
+004200     01  WS-FOUND-SWITCH PIC X VALUE "N".                         -- Set once determinePeriod finds a start
+004300         88  WS-FOUND    VALUE "Y".                               -- Condition for period start found
+004400     01  WS-EOF-SWITCH   PIC X VALUE "N".                         -- End-of-file switch for loadHistory
+004500         88  WS-EOF      VALUE "Y".                               -- Condition for end of STATS-HISTORY-FILE
+004600     01  WS-SUMMARY-STATUS PIC XX.                                -- File status for STATS-SUMMARY-FILE
+004700     01  WS-HISTORY-STATUS PIC XX.                                -- File status for STATS-HISTORY-FILE
+004800     01  WS-ROLLUP-STATUS  PIC XX.                                -- File status for STATS-ROLLUP-FILE
+004900     01  i               PIC 9(3).                                -- Loop counter over the history tables
+005000     01  WS-PERIOD-START PIC 9(3).                                -- First history index included in the period
+005100     01  WS-ASOF-DATE    PIC X(10).                               -- Run date of the most recent history line
+005200     01  WS-ASOF-MONTH   PIC X(2).                                -- Month portion of WS-ASOF-DATE
+005300     01  WS-ASOF-YEAR    PIC X(4).                                -- Year portion of WS-ASOF-DATE
+005400     01  WS-PERIOD-DAYS  PIC 9(3).                                -- Number of days included in the period
+005500     01  WS-PERIOD-RECORDS PIC 9(7).                              -- Total readings processed over the period
+005600     01  WS-PERIOD-SMALLEST PIC 9.                                -- Smallest reading over the period
+005700     01  WS-PERIOD-LARGEST  PIC 9.                                -- Largest reading over the period
+005800     01  WS-PERIOD-WEIGHTED-TOTAL PIC 9(9)V99.                    -- Running total of mean*readings per day
+005900     01  WS-PERIOD-MEAN-AVG   PIC 9(3)V9999.                      -- Reading-weighted average daily mean
+006000     01  WS-ROLLUP-DISP  PIC ZZZZZZ9.9999.                        -- Scratch edited number for the report
+006100     01  WS-ROLLUP-COUNT-DISP PIC ZZZZZZ9.                        -- Scratch edited count for the report
+006110     01  WS-LAST-HIST-DATE PIC X(10) VALUE SPACES.                -- Run date on the last history line on file
+006120     01  WS-LAST-HIST-BATCH PIC X(10) VALUE SPACES.               -- Batch id on the last history line on file
+006130     01  WS-HIST-CHECK-EOF-SWITCH PIC X VALUE "N".                -- End-of-file switch for findLastHistoryLine
+006140         88  WS-HIST-CHECK-EOF VALUE "Y".                         -- Condition for end of STATS-HISTORY-FILE
+006200 PROCEDURE DIVISION.                                              -- Start of program logic
+006300     PERFORM readMode                                             -- Decide WEEK or MONTH rollup
+006400     PERFORM appendToday                                          -- Fold today's figures into the history file
+006500     PERFORM loadHistory                                          -- Load the history file into working storage
+006600     IF hist_count > 0                                            -- There is something to roll up
+006700         PERFORM determinePeriod                                  -- Work out which history lines are in scope
+006800         PERFORM summarizePeriod                                  -- Aggregate those history lines
+006900         PERFORM writeRollupReport                                -- Write the period-to-date report
+007000     END-IF                                                       -- End of if statement
+007100     STOP RUN.                                                    -- End the program
+007200 readMode.                                                        -- Subroutine to decide the rollup period
+007300     ACCEPT WS-ENV-MODE FROM ENVIRONMENT "ROLLUP_MODE"            -- Caller's requested period, if any
+007400     IF WS-ENV-MODE NOT = SPACES                                  -- A period was requested
+007500         MOVE FUNCTION UPPER-CASE(WS-ENV-MODE) TO WS-ROLLUP-MODE  -- Normalize it and use it
+007600     END-IF.                                                      -- End of if statement, default stays WEEK
+007700 appendToday.                                                     -- Subroutine to fold today's run into history
+007800     OPEN INPUT STATS-SUMMARY-FILE                                -- See if statistics_program left a summary
+007900     IF WS-SUMMARY-STATUS = "00"                                  -- Today's summary file exists
+008000         READ STATS-SUMMARY-FILE                                  -- Read the one summary line
+008100             AT END CONTINUE                                      -- An empty summary file, nothing to append
+008200             NOT AT END                                           -- There is a line to append
+008210                 PERFORM findLastHistoryLine                      -- Has this batch already been rolled up?
+008220                 IF SUM-RUN-DATE = WS-LAST-HIST-DATE               -- Same run date...
+008230                     AND SUM-BATCH-ID = WS-LAST-HIST-BATCH         -- ...and same batch id
+008240                     CONTINUE                                     -- Already on file, don't duplicate it
+008250                 ELSE                                             -- A batch not yet rolled up
+008255                     PERFORM appendHistoryRecord                  -- Copy it onto the history file
+008260                 END-IF                                           -- End of if statement
+008400         END-READ                                                 -- End of read
+008500         CLOSE STATS-SUMMARY-FILE                                 -- Done with today's summary
+008600     END-IF.                                                      -- End of if statement
+008650 findLastHistoryLine.                                             -- Subroutine to find the last line on file
+008660     MOVE "N" TO WS-HIST-CHECK-EOF-SWITCH                         -- Reset the local end-of-file switch
+008670     MOVE SPACES TO WS-LAST-HIST-DATE                             -- Assume no history yet
+008680     MOVE SPACES TO WS-LAST-HIST-BATCH                            -- ...
+008690     OPEN INPUT STATS-HISTORY-FILE                                -- Open the running history
+008700     IF WS-HISTORY-STATUS = "00"                                  -- There is a history file to read
+008710         PERFORM UNTIL WS-HIST-CHECK-EOF                          -- Walk to the last line on file
+008720             READ STATS-HISTORY-FILE                              -- Read the next history line
+008730                 AT END SET WS-HIST-CHECK-EOF TO TRUE              -- Flag end of file
+008740                 NOT AT END                                       -- A history line was read
+008750                     MOVE HST-RUN-DATE TO WS-LAST-HIST-DATE        -- Remember it, in case it's
+008760                     MOVE HST-BATCH-ID TO WS-LAST-HIST-BATCH       -- ...the last one on file
+008770             END-READ                                             -- End of read
+008780         END-PERFORM                                              -- End of loop
+008790         CLOSE STATS-HISTORY-FILE                                 -- Done with the history file
+008800     END-IF.                                                      -- End of if statement
+008810 appendHistoryRecord.                                             -- Subroutine to write one history line
+008820     OPEN EXTEND STATS-HISTORY-FILE                               -- Append to the running history
+008830     IF WS-HISTORY-STATUS NOT = "00"                              -- No history file yet, first run
+008840         OPEN OUTPUT STATS-HISTORY-FILE                           -- Create an empty one
+008850         CLOSE STATS-HISTORY-FILE                                 -- ...
+008860         OPEN EXTEND STATS-HISTORY-FILE                           -- Reopen it for appending
+008870     END-IF                                                       -- End of if statement
+008880     MOVE SPACES TO STATS-HISTORY-RECORD                          -- Clear the history line
+008890     MOVE SUM-RUN-DATE TO HST-RUN-DATE                            -- Carry the run date
+008900     MOVE SUM-BATCH-ID TO HST-BATCH-ID                            -- Carry the batch id
+008910     MOVE SUM-RECORD-COUNT TO HST-RECORD-COUNT                    -- Carry the readings-processed count
+008920     MOVE SUM-SMALLEST TO HST-SMALLEST                            -- Carry the smallest reading
+008930     MOVE SUM-LARGEST TO HST-LARGEST                              -- Carry the largest reading
+008940     MOVE SUM-MODE TO HST-MODE                                    -- Carry the mode
+008950     MOVE SUM-MEAN TO HST-MEAN                                    -- Carry the mean
+008960     MOVE SUM-MEDIAN TO HST-MEDIAN                                -- Carry the median
+008970     MOVE SUM-STDDEV TO HST-STDDEV                                -- Carry the standard deviation
+008980     WRITE STATS-HISTORY-RECORD                                   -- Append the line
+008990     CLOSE STATS-HISTORY-FILE.                                    -- Done until the next run
+009000 loadHistory.                                                     -- Subroutine to load the history file
+009010     MOVE 0 TO hist_count                                         -- No history loaded yet
+009020     OPEN INPUT STATS-HISTORY-FILE                                -- Open the running history
+009030     IF WS-HISTORY-STATUS = "00"                                  -- There is a history file to read
+009040         PERFORM UNTIL WS-EOF OR hist_count >= WS-MAX-HISTORY     -- Loop until EOF or the table is full
+009050             READ STATS-HISTORY-FILE                              -- Read the next history line
+009060                 AT END SET WS-EOF TO TRUE                        -- Flag end of file
+009070                 NOT AT END                                       -- A history line was read
+009080                     ADD 1 TO hist_count                          -- Grow the tables by one slot
+009090                     MOVE HST-RUN-DATE TO hist_date(hist_count)   -- Store its run date
+009100                     MOVE HST-RECORD-COUNT                        -- Store its readings-processed
+009110                         TO hist_recs(hist_count)                 -- ...count
+009120                     MOVE HST-SMALLEST                            -- Store its smallest
+009130                         TO hist_smallest(hist_count)              -- ...reading
+009140                     MOVE HST-LARGEST                             -- Store its largest
+009150                         TO hist_largest(hist_count)              -- ...reading
+009160                     MOVE HST-MEAN TO hist_mean(hist_count)       -- Store its mean
+009170             END-READ                                             -- End of read
+009180         END-PERFORM                                              -- End of loop
+009190         CLOSE STATS-HISTORY-FILE                                 -- Done with the history file
+009200     END-IF.                                                      -- End of if statement
+009210 determinePeriod.                                                 -- Subroutine to find the period's start index
+009220     MOVE hist_date(hist_count) TO WS-ASOF-DATE                   -- The most recent history line's run date
+009230     MOVE WS-ASOF-DATE(1:2) TO WS-ASOF-MONTH                      -- Its month, from MM/DD/YYYY
+009240     MOVE WS-ASOF-DATE(7:4) TO WS-ASOF-YEAR                       -- Its year, from MM/DD/YYYY
+009250     IF WS-MODE-IS-MONTH                                          -- Calendar-month-to-date rollup
+009260         MOVE 1 TO WS-PERIOD-START                                -- Fall back to the whole history
+009270         MOVE "N" TO WS-FOUND-SWITCH                              -- Haven't found the month's first line yet
+009280         PERFORM VARYING i FROM 1 BY 1                            -- Find the first line in the same
+009290             UNTIL i > hist_count OR WS-FOUND                     -- calendar month/year as the latest line
+009300             IF hist_date(i)(1:2) = WS-ASOF-MONTH                 -- Same month...
+009310                 AND hist_date(i)(7:4) = WS-ASOF-YEAR             -- ...and same year
+009320                 MOVE i TO WS-PERIOD-START                        -- This is the month's first line so far
+009330                 SET WS-FOUND TO TRUE                             -- Stop looking, lines are in date order
+009340             END-IF                                               -- End of if statement
+009350         END-PERFORM                                              -- End of loop
+009360     ELSE                                                         -- Week-to-date rollup
+009370         IF hist_count > 7                                        -- More than a week of history on file
+009380             COMPUTE WS-PERIOD-START = hist_count - 7 + 1         -- Keep only the last 7 lines
+009390         ELSE                                                     -- A week or less of history on file
+009400             MOVE 1 TO WS-PERIOD-START                            -- Use all of it
+009410         END-IF                                                   -- End of if statement
+009420     END-IF.                                                      -- End of if statement
+009430 summarizePeriod.                                                 -- Subroutine to aggregate the period
+009440     MOVE hist_smallest(WS-PERIOD-START) TO WS-PERIOD-SMALLEST    -- Seed with the period's first line
+009450     MOVE hist_largest(WS-PERIOD-START) TO WS-PERIOD-LARGEST      -- Seed with the period's first line
+009460     MOVE 0 TO WS-PERIOD-RECORDS                                  -- No readings totalled yet
+009470     MOVE 0 TO WS-PERIOD-WEIGHTED-TOTAL                           -- No weighted total yet
+009480     MOVE 0 TO WS-PERIOD-DAYS                                     -- No days counted yet
+009490     PERFORM VARYING i FROM WS-PERIOD-START BY 1                  -- Walk the period's history lines
+009500         UNTIL i > hist_count                                     -- ...
+009510         ADD 1 TO WS-PERIOD-DAYS                                  -- Count this day
+009520         ADD hist_recs(i) TO WS-PERIOD-RECORDS                    -- Accumulate readings processed
+009530         COMPUTE WS-PERIOD-WEIGHTED-TOTAL =                       -- Weight each day's mean by its
+009540             WS-PERIOD-WEIGHTED-TOTAL +                           -- own reading count, not just by
+009550             (hist_mean(i) * hist_recs(i))                        -- days, so a light day counts less
+009560         IF hist_smallest(i) < WS-PERIOD-SMALLEST                 -- A new period-wide smallest...
+009570             MOVE hist_smallest(i) TO WS-PERIOD-SMALLEST          -- ...then update it
+009580         END-IF                                                   -- End of if statement
+009590         IF hist_largest(i) > WS-PERIOD-LARGEST                   -- A new period-wide largest...
+009600             MOVE hist_largest(i) TO WS-PERIOD-LARGEST            -- ...then update it
+009610         END-IF                                                   -- End of if statement
+009620     END-PERFORM                                                  -- End of loop
+009630     IF WS-PERIOD-RECORDS > 0                                     -- Avoid dividing by zero if every day
+009640         COMPUTE WS-PERIOD-MEAN-AVG ROUNDED =                     -- in the period had no valid readings
+009650             WS-PERIOD-WEIGHTED-TOTAL / WS-PERIOD-RECORDS         -- Reading-weighted average daily mean
+009660     ELSE                                                         -- Nothing to average
+009670         MOVE 0 TO WS-PERIOD-MEAN-AVG                             -- ...
+009680     END-IF.                                                      -- End of if statement
+009690 writeRollupReport.                                               -- Subroutine to write the rollup report
+009700     OPEN OUTPUT STATS-ROLLUP-FILE                                -- Open the print file for this run
+009702     IF WS-ROLLUP-STATUS NOT = "00"                               -- Can't create/open the rollup report file
+009704         DISPLAY "STATSROLL OPEN FAILED, STATUS=" WS-ROLLUP-STATUS -- Fail fast and diagnosably
+009706         STOP RUN                                                  -- ...rather than write into a closed file
+009708     END-IF                                                       -- End of open-check
+009710     MOVE SPACES TO STATS-ROLLUP-TITLE-LINE                       -- Clear the title line
+009720     MOVE "STATISTICS ROLLUP - PERIOD-TO-DATE REPORT"             -- Set the report title
+009730         TO ROLL-TITLE-TEXT                                       -- ...
+009740     WRITE STATS-ROLLUP-TITLE-LINE                                -- Write the report title
+009750     MOVE SPACES TO STATS-ROLLUP-HEADER-LINE                      -- Clear the header line
+009760     MOVE "PERIOD: " TO ROLL-PERIOD-LABEL                         -- Label the period
+009770     IF WS-MODE-IS-MONTH                                          -- Which period this run covers
+009780         MOVE "MONTH" TO ROLL-PERIOD-TEXT                         -- ...
+009790     ELSE                                                         -- ...
+009800         MOVE "WEEK" TO ROLL-PERIOD-TEXT                          -- ...
+009810     END-IF                                                       -- End of if statement
+009820     MOVE "AS OF: " TO ROLL-ASOF-LABEL                            -- Label the as-of date
+009830     MOVE WS-ASOF-DATE TO ROLL-ASOF-DATE                          -- Set the as-of date
+009840     WRITE STATS-ROLLUP-HEADER-LINE                               -- Write the period/as-of header
+009850     MOVE SPACES TO STATS-ROLLUP-DETAIL-LINE                      -- Clear the detail line
+009860     MOVE "DAYS IN PERIOD" TO ROLL-LABEL                          -- Label the day count
+009870     MOVE WS-PERIOD-DAYS TO WS-ROLLUP-COUNT-DISP                  -- Edit it for the report
+009880     MOVE WS-ROLLUP-COUNT-DISP TO ROLL-VALUE                      -- ...
+009890     WRITE STATS-ROLLUP-DETAIL-LINE                               -- Write the detail line
+009900     MOVE SPACES TO STATS-ROLLUP-DETAIL-LINE                      -- Clear the detail line
+009910     MOVE "READINGS PROCESSED" TO ROLL-LABEL                      -- Label the reading count
+009920     MOVE WS-PERIOD-RECORDS TO WS-ROLLUP-COUNT-DISP               -- Edit it for the report
+009930     MOVE WS-ROLLUP-COUNT-DISP TO ROLL-VALUE                      -- ...
+009940     WRITE STATS-ROLLUP-DETAIL-LINE                               -- Write the detail line
+009950     MOVE SPACES TO STATS-ROLLUP-DETAIL-LINE                      -- Clear the detail line
+009960     MOVE "PERIOD SMALLEST" TO ROLL-LABEL                         -- Label the period's smallest reading
+009970     MOVE WS-PERIOD-SMALLEST TO WS-ROLLUP-COUNT-DISP              -- Edit it for the report
+009980     MOVE WS-ROLLUP-COUNT-DISP TO ROLL-VALUE                      -- ...
+009990     WRITE STATS-ROLLUP-DETAIL-LINE                               -- Write the detail line
+010000     MOVE SPACES TO STATS-ROLLUP-DETAIL-LINE                      -- Clear the detail line
+010010     MOVE "PERIOD LARGEST" TO ROLL-LABEL                          -- Label the period's largest reading
+010020     MOVE WS-PERIOD-LARGEST TO WS-ROLLUP-COUNT-DISP               -- Edit it for the report
+010030     MOVE WS-ROLLUP-COUNT-DISP TO ROLL-VALUE                      -- ...
+010040     WRITE STATS-ROLLUP-DETAIL-LINE                               -- Write the detail line
+010050     MOVE SPACES TO STATS-ROLLUP-DETAIL-LINE                      -- Clear the detail line
+010060     MOVE "AVERAGE DAILY MEAN" TO ROLL-LABEL                      -- Label the average of daily means
+010070     MOVE WS-PERIOD-MEAN-AVG TO WS-ROLLUP-DISP                    -- Edit it for the report
+010080     MOVE WS-ROLLUP-DISP TO ROLL-VALUE                            -- ...
+010090     WRITE STATS-ROLLUP-DETAIL-LINE                               -- Write the detail line
+010100     CLOSE STATS-ROLLUP-FILE.                                     -- Done with the report for this run
+010110 END PROGRAM statistics_rollup.                                   -- End of program
