@@ -0,0 +1,20 @@
+      ****************************************************************
+      * STATS-AUDIT-RECORD
+      * One line appended to the running audit log every time
+      * statistics_program runs - independent of STATS-REPORT-FILE,
+      * which is overwritten each run. AUD-TIMESTAMP is the wall-clock
+      * time the job actually executed (FUNCTION CURRENT-DATE), not
+      * the batch's business run date, so the log still shows when a
+      * reprocessed or backdated batch was really run.
+      ****************************************************************
+       01  STATS-AUDIT-RECORD.
+           05  AUD-TIMESTAMP       PIC X(19).
+           05  FILLER              PIC X.
+           05  AUD-BATCH-ID        PIC X(10).
+           05  FILLER              PIC X.
+           05  AUD-RECORD-COUNT    PIC 9(5).
+           05  AUD-SMALLEST        PIC 9.
+           05  AUD-LARGEST         PIC 9.
+           05  AUD-MODE            PIC 9.
+           05  AUD-MEAN            PIC 9(3)V99.
+           05  AUD-MEDIAN          PIC 9(3)V99.
