@@ -0,0 +1,18 @@
+      ****************************************************************
+      * STATS-SUMMARY-RECORD
+      * One compact, machine-readable line per run of statistics_program,
+      * carrying just the figures a downstream job needs - as opposed to
+      * STATS-REPORT-FILE, which is laid out for a human reader. The
+      * statistics_rollup program reads this file to append today's
+      * results onto the running history file.
+      ****************************************************************
+       01  STATS-SUMMARY-RECORD.
+           05  SUM-RUN-DATE        PIC X(10).
+           05  SUM-BATCH-ID        PIC X(10).
+           05  SUM-RECORD-COUNT    PIC 9(5).
+           05  SUM-SMALLEST        PIC 9.
+           05  SUM-LARGEST         PIC 9.
+           05  SUM-MODE            PIC 9.
+           05  SUM-MEAN            PIC 9(3)V99.
+           05  SUM-MEDIAN          PIC 9(3)V99.
+           05  SUM-STDDEV          PIC 9(3)V9999.
