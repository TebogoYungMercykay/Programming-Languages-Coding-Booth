@@ -0,0 +1,21 @@
+      ****************************************************************
+      * Record layouts for the statistics_rollup period-to-date report.
+      * Same multi-01-records-sharing-one-FD pattern as
+      * stats_report_record.cpy - a title line, a period/page header
+      * and any number of labelled detail lines. Content is MOVEd in
+      * by writeRollupReport - VALUE clauses are not usable on FD items.
+      ****************************************************************
+       01  STATS-ROLLUP-TITLE-LINE.
+           05  ROLL-TITLE-TEXT  PIC X(44).
+           05  FILLER           PIC X(36).
+       01  STATS-ROLLUP-HEADER-LINE.
+           05  ROLL-PERIOD-LABEL PIC X(10).
+           05  ROLL-PERIOD-TEXT  PIC X(10).
+           05  FILLER            PIC X(4).
+           05  ROLL-ASOF-LABEL   PIC X(10).
+           05  ROLL-ASOF-DATE    PIC X(10).
+           05  FILLER            PIC X(36).
+       01  STATS-ROLLUP-DETAIL-LINE.
+           05  ROLL-LABEL        PIC X(30).
+           05  ROLL-VALUE        PIC X(15).
+           05  FILLER            PIC X(35).
