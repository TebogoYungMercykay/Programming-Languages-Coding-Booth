@@ -0,0 +1,19 @@
+      ****************************************************************
+      * STATS-CHECKPOINT-RECORD
+      * Single-record progress marker for readData, rewritten after
+      * every reading accepted into arr. If a run is interrupted, the
+      * next run's restoreCheckpoint paragraph reads this record back,
+      * restores the readings gathered so far and skips the physical
+      * input records already consumed instead of reprocessing them.
+      * A successful run clears this file on the way out by opening it
+      * OUTPUT and writing nothing, so the next run sees an empty file
+      * (READ AT END on the first READ) and starts fresh.
+      ****************************************************************
+       01  STATS-CHECKPOINT-RECORD.
+           05  CKP-INPUT-RECNO     PIC 9(5).
+           05  CKP-RECORD-COUNT    PIC 9(2).
+           05  CKP-REJECT-COUNT    PIC 9(5).
+           05  CKP-RUN-DATE        PIC X(10).
+           05  CKP-BATCH-ID        PIC X(10).
+           05  CKP-EXPECTED-COUNT  PIC 9(5).
+           05  CKP-READING OCCURS 50 TIMES PIC 9.
