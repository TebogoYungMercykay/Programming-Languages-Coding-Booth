@@ -0,0 +1,25 @@
+      ****************************************************************
+      * STATS-REJECT-RECORD
+      * One line per input reading that failed edit-checking, so bad
+      * data can be traced back to the physical record that caused it
+      * instead of silently skewing the computed statistics. Content
+      * is MOVEd in by readData - VALUE clauses are not usable on FD
+      * items (breaks LINE SEQUENTIAL WRITE at runtime).
+      ****************************************************************
+       01  STATS-REJECT-HEADER-LINE.
+           05  REJH-DATE-LABEL     PIC X(10).
+           05  REJH-RUN-DATE       PIC X(10).
+           05  FILLER              PIC X(4).
+           05  REJH-BATCH-LABEL    PIC X(10).
+           05  REJH-BATCH-ID       PIC X(10).
+           05  FILLER              PIC X(8).
+       01  STATS-REJECT-RECORD.
+           05  REJ-RECORD-NUMBER   PIC 9(5).
+           05  FILLER              PIC X(2).
+           05  REJ-RAW-VALUE       PIC X(3).
+           05  FILLER              PIC X(2).
+           05  REJ-REASON          PIC X(40).
+       01  STATS-REJECT-TRAILER-LINE.
+           05  REJT-LABEL          PIC X(30).
+           05  REJT-TOTAL          PIC ZZZZ9.
+           05  FILLER              PIC X(17).
