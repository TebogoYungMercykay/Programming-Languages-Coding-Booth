@@ -0,0 +1,28 @@
+      ****************************************************************
+      * STATS-INPUT-RECORD
+      * Record layout for the statistics_program daily readings file.
+      * The extract now carries a batch header and trailer around the
+      * detail readings so a run can be tied back to the physical
+      * file and job that produced it. REC-TYPE drives which of the
+      * REC-BODY redefinitions applies to a given physical record.
+      * READING-VALUE is read as text so readData can edit-check it
+      * before trusting it as a number - a numeric PIC would silently
+      * truncate or wrap anything that isn't a clean digit.
+      ****************************************************************
+       01  STATS-INPUT-RECORD.
+           05  REC-TYPE            PIC X.
+               88  REC-IS-HEADER   VALUE "H".
+               88  REC-IS-DETAIL   VALUE "D".
+               88  REC-IS-TRAILER  VALUE "T".
+           05  REC-BODY            PIC X(29).
+           05  REC-BODY-HEADER REDEFINES REC-BODY.
+               10  HDR-RUN-DATE        PIC X(10).
+               10  HDR-BATCH-ID        PIC X(10).
+               10  HDR-EXPECTED-COUNT  PIC 9(5).
+               10  FILLER              PIC X(4).
+           05  REC-BODY-DETAIL REDEFINES REC-BODY.
+               10  READING-VALUE       PIC X(3).
+               10  FILLER              PIC X(26).
+           05  REC-BODY-TRAILER REDEFINES REC-BODY.
+               10  TRL-ACTUAL-COUNT    PIC 9(5).
+               10  FILLER              PIC X(24).
