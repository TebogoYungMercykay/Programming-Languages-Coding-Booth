@@ -0,0 +1,20 @@
+      ****************************************************************
+      * STATS-HISTORY-RECORD
+      * One line per day in the running history file statistics_rollup
+      * maintains - a new line is appended each time statistics_rollup
+      * is run after a day's statistics_program job. Same shape as
+      * STATS-SUMMARY-RECORD, but given its own field names since both
+      * records are open in statistics_rollup at the same time (the
+      * day's new summary is copied into a history record on its way
+      * into the history file).
+      ****************************************************************
+       01  STATS-HISTORY-RECORD.
+           05  HST-RUN-DATE        PIC X(10).
+           05  HST-BATCH-ID        PIC X(10).
+           05  HST-RECORD-COUNT    PIC 9(5).
+           05  HST-SMALLEST        PIC 9.
+           05  HST-LARGEST         PIC 9.
+           05  HST-MODE            PIC 9.
+           05  HST-MEAN            PIC 9(3)V99.
+           05  HST-MEDIAN          PIC 9(3)V99.
+           05  HST-STDDEV          PIC 9(3)V9999.
